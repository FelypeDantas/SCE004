@@ -25,6 +25,20 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS FOR-CODIGO
                                    WITH DUPLICATES.
+      *
+           SELECT ARQTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TP-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-LOG.
 
 
       *
@@ -34,37 +48,27 @@
        FD ARQPRO
              LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS "ARQPRO.DAT".
-       01 REGPRO.
-         03 CADASTRO.
-           05 PRO-CODIGO            PIC 9(06).
-         03 PRO-DESCRICAO           PIC X(30).
-         03 PRO-UNIDADE             PIC X(02).
-         03 PRO-TPPRODUTO           PIC 9(01).
-         03 PRO-ULTIMO-PRECO        PIC 9(06)V99.
-         03 PRO-DATACOMPRA          PIC 9(08).
-         03 PRO-ESTOQUE             PIC 9(06).
+           COPY "regpro.cpy".
       *>*****************************************************************
        FD ARQFOR
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFOR.DAT".
-       01 REGFOR.
-          03 CADASTRO.
-            05 FOR-CODIGO            PIC 9(06).
-          03 FOR-TIPOFORNECEDOR      PIC X(01).
-          03 FOR-CPF                 PIC 9(11).
-          03 FOR-CNPJ                PIC 9(14).
-          03 FOR-NOME                PIC X(30).
-          03 FOR-APELIDO             PIC X(30).
-          03 FOR-CEP                 PIC 9(08).
-          03 FOR-LOGRADOURO          PIC X(24).
-          03 FOR-NUMERO              PIC X(11).
-          03 FOR-COMPLEMENTO         PIC X(24).
-          03 FOR-BAIRRO              PIC X(40).
-          03 FOR-CIDADE              PIC X(24).
-          03 FOR-ESTADO              PIC X(02).
-          03 FOR-TELEFONE            PIC 9(11).
-          03 FOR-EMAIL               PIC X(33).
-          03 FOR-CONTATO             PIC X(32).
+           COPY "regfor.cpy".
+      *>*****************************************************************
+       FD ARQTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTIPO.DAT".
+           COPY "regtipo.cpy".
+      *>*****************************************************************
+       FD ARQHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHIST.DAT".
+           COPY "reghist.cpy".
+      *>*****************************************************************
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+           COPY "regerro.cpy".
       *>*****************************************************************
        WORKING-STORAGE SECTION.
        01 W-OPCAO       PIC X(01) VALUE SPACES.
@@ -83,9 +87,40 @@
        01 TXPRO.
            03 TP-NUM   PIC 9(02) VALUE ZEROS.
            03 TP-DES   PIC X(20) VALUE SPACES.
-       01 TABTIPOPRODUTO.
-          03 TBTIPOPRODUTO   PIC X(30) OCCURS 10 TIMES.
-             01 IND       PIC 9(02) VALUE ZEROS.
+
+       01 W-LISTATIPO.
+          03 W-LINTIPO  PIC X(78) OCCURS 3 TIMES.
+       01 W-ITEMTIPO    PIC X(26) VALUE SPACES.
+       01 W-LINIDXTIPO  PIC 9(01) VALUE 1.
+       01 W-COLIDXTIPO  PIC 9(01) VALUE 0.
+       01 W-POSTIPO     PIC 9(02) VALUE 1.
+
+       01 W-PRECO-ANTIGO    PIC 9(06)V99 VALUE ZEROS.
+       01 W-ESTOQUE-ANTIGO  PIC 9(06) VALUE ZEROS.
+       01 W-DATAHORA        PIC 9(08) VALUE ZEROS.
+       01 W-HORA            PIC 9(08) VALUE ZEROS.
+
+       01 ST-ERRO-LOG       PIC X(02) VALUE "00".
+       01 W-PARAGRAFO       PIC X(20) VALUE SPACES.
+
+       01 W-DATACOMPRA-N    PIC 9(08) VALUE ZEROS.
+       01 W-DATACOMPRA-R REDEFINES W-DATACOMPRA-N.
+           03 W-DIA         PIC 9(02).
+           03 W-MES         PIC 9(02).
+           03 W-ANO         PIC 9(04).
+       01 W-DIASMES         PIC 9(02) VALUE 31.
+       01 W-BISSEXTO        PIC X(01) VALUE "N".
+       01 W-DATAVALIDA      PIC X(01) VALUE "S".
+
+       01 W-BUSCADESC       PIC X(30) VALUE SPACES.
+       01 W-BUSCALEN        PIC 9(02) VALUE ZEROS.
+       01 W-CONTINUA        PIC X(01) VALUE SPACES.
+       01 W-LISTADESC.
+          03 W-LINDESC      PIC X(78) OCCURS 3 TIMES.
+       01 W-ITEMDESC        PIC X(26) VALUE SPACES.
+       01 W-LINIDXDESC      PIC 9(01) VALUE 1.
+       01 W-COLIDXDESC      PIC 9(01) VALUE 0.
+       01 W-POSDESC         PIC 9(02) VALUE 1.
 
       *--------------------------------------------
       *
@@ -114,6 +149,10 @@
                VALUE  "   data de compra            :".
            05  LINE 10  COLUMN 01
                VALUE  "   Quantidade em estoque     :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   Fornecedor (codigo)       :".
+           05  LINE 11  COLUMN 41
+               VALUE  "  Estoque minimo       :".
            05  LINE 12  COLUMN 01
                VALUE  "---------------------------------INFORMA".
            05  LINE 12  COLUMN 41
@@ -125,7 +164,7 @@
            05  LINE 24  COLUMN 41
                VALUE  "----------------------------------------".
            05  TPRO-TIPOPRODUTO
-               LINE 04  COLUMN 32  PIC X(01)
+               LINE 04  COLUMN 31  PIC X(02)
                USING  PRO-TPPRODUTO.
            05  TDTIPOPRODUTO
                LINE 04  COLUMN 34  PIC X(20)
@@ -148,6 +187,12 @@
            05  TPRO-ESTOQUE
                LINE 10  COLUMN 32  PIC X(11)
                USING  PRO-ESTOQUE.
+           05  TPRO-CODFORNECEDOR
+               LINE 11  COLUMN 32  PIC 9(06)
+               USING  PRO-CODFORNECEDOR.
+           05  TPRO-ESTMINIMO
+               LINE 11  COLUMN 65  PIC 9(06)
+               USING  PRO-ESTOQUE-MINIMO.
       *
        01  TELACARGOS.
 
@@ -260,17 +305,63 @@
            05  LINE 19  COLUMN 41
                VALUE  "                                       |".
            05  LINE 20  COLUMN 01
-               VALUE  "|         1-SAUDE                     2-".
-           05  LINE 20  COLUMN 41
-               VALUE  "ALIMENTO          3-VESTUARIO          |".
+               VALUE  "|".
+           05  TLINTIPO1
+               LINE 20  COLUMN 02  PIC X(78)
+               USING  W-LINTIPO(1).
+           05  LINE 20  COLUMN 80
+               VALUE  "|".
            05  LINE 21  COLUMN 01
-               VALUE  "|         4-AGROPECUARIA              5-".
-           05  LINE 21  COLUMN 41
-               VALUE  "PET               6-VESTUARIO          |".
+               VALUE  "|".
+           05  TLINTIPO2
+               LINE 21  COLUMN 02  PIC X(78)
+               USING  W-LINTIPO(2).
+           05  LINE 21  COLUMN 80
+               VALUE  "|".
            05  LINE 22  COLUMN 01
-               VALUE  "|         7-UTENSILIOS                8-".
-           05  LINE 22  COLUMN 41
-               VALUE  "COMPONENTES       9-AUTOMOTIVOS        |".
+               VALUE  "|".
+           05  TLINTIPO3
+               LINE 22  COLUMN 02  PIC X(78)
+               USING  W-LINTIPO(3).
+           05  LINE 22  COLUMN 80
+               VALUE  "|".
+           05  LINE 23  COLUMN 01
+               VALUE  "|".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 24  COLUMN 01
+               VALUE  "|---------------------------------------".
+           05  LINE 24  COLUMN 41
+               VALUE  "---------------------------------------|".
+
+       01  TELABUSCADESC.
+           05  LINE 18  COLUMN 01
+               VALUE  "|".
+           05  LINE 19  COLUMN 01
+               VALUE  "|".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 20  COLUMN 01
+               VALUE  "|".
+           05  TLINDESC1
+               LINE 20  COLUMN 02  PIC X(78)
+               USING  W-LINDESC(1).
+           05  LINE 20  COLUMN 80
+               VALUE  "|".
+           05  LINE 21  COLUMN 01
+               VALUE  "|".
+           05  TLINDESC2
+               LINE 21  COLUMN 02  PIC X(78)
+               USING  W-LINDESC(2).
+           05  LINE 21  COLUMN 80
+               VALUE  "|".
+           05  LINE 22  COLUMN 01
+               VALUE  "|".
+           05  TLINDESC3
+               LINE 22  COLUMN 02  PIC X(78)
+               USING  W-LINDESC(3).
+           05  LINE 22  COLUMN 80
+               VALUE  "|".
            05  LINE 23  COLUMN 01
                VALUE  "|".
            05  LINE 23  COLUMN 41
@@ -282,17 +373,17 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-            MOVE "SAUDE"                         TO TBTIPOPRODUTO(1)
-            MOVE "ALIMENTO"                      TO TBTIPOPRODUTO(2)
-            MOVE "VESTUARIO"                     TO TBTIPOPRODUTO(3)
-            MOVE "AGROPECUARIA"                  TO TBTIPOPRODUTO(4)
-            MOVE "PET"                           TO TBTIPOPRODUTO(5)
-            MOVE "VESTUARIO"                     TO TBTIPOPRODUTO(6)
-            MOVE "UTENSILIOS"                    TO TBTIPOPRODUTO(7)
-            MOVE "COMPONENTES"                   TO TBTIPOPRODUTO(8)
-            MOVE "AUTOMOTIVO"                    TO TBTIPOPRODUTO(9)
-            MOVE "GRAFICO"                       TO TBTIPOPRODUTO(10).
-
+      *-------------ABERTURA DO LOG DE ERROS -------------------
+       ABRE-ARQERRO.
+           OPEN EXTEND ARQERRO
+           IF ST-ERRO-LOG NOT = "00"
+              OPEN OUTPUT ARQERRO
+              CLOSE ARQERRO
+              OPEN EXTEND ARQERRO
+              IF ST-ERRO-LOG NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO LOG DE ERROS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
       *-------------ABERTURA DO ARQUIVO -------------------
        R0.
            OPEN I-O ARQPRO
@@ -306,10 +397,14 @@
             ELSE
               IF ST-ERRO = "95"
                 MOVE "ISAM NAO CARREGADO " TO MENS
+                MOVE "R0" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
               ELSE
                 MOVE "ERRO NA ABERTURA DO ARQUIVO CDAMIGOS" TO MENS
+                MOVE "R0" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
@@ -319,21 +414,58 @@
               IF ST-ERRO = "30"
                  OPEN OUTPUT ARQFOR
                  MOVE "*** ARQUIVO DE FOR NAO ENCONTRADO **" TO MENS
+                 MOVE "R0A" TO W-PARAGRAFO
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
                  MOVE "ERRO NA ABERTURA DO ARQUIVO DE FOR " TO MENS
+                 MOVE "R0A" TO W-PARAGRAFO
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN I-O ARQTIPO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQTIPO
+                 MOVE "*** ARQUIVO DE TIPOS NAO ENCONTRADO ***" TO MENS
+                 MOVE "R0B" TO W-PARAGRAFO
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE TIPOS" TO MENS
+                 MOVE "R0B" TO W-PARAGRAFO
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
 
+       R0C.
+           OPEN EXTEND ARQHIST
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQHIST
+              CLOSE ARQHIST
+              OPEN EXTEND ARQHIST
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE PRECOS" TO MENS
+                 MOVE "R0C" TO W-PARAGRAFO
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
       *------------- INICIALIZACAO DAS VARIAVEIS------------
        INC-001.
            MOVE SPACES TO DPRO-TPPRODUTO DFOR-TIPOFORNECEDOR
            MOVE SPACES TO PRO-DESCRICAO PRO-UNIDADE
            MOVE ZEROS TO PRO-CODIGO PRO-TPPRODUTO PRO-ULTIMO-PRECO
-           MOVE ZEROS TO PRO-DATACOMPRA PRO-ESTOQUE
+           MOVE ZEROS TO PRO-DATACOMPRA PRO-ESTOQUE PRO-CODFORNECEDOR
+           MOVE ZEROS TO PRO-ESTOQUE-MINIMO
       *-------------VISUALIZACAO DA TELA ------------------
 
            DISPLAY TELANOVA.
@@ -343,25 +475,28 @@
            ACCEPT  TPRO-TIPOPRODUTO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                  CLOSE ARQFOR
+                  CLOSE ARQPRO ARQFOR ARQTIPO ARQHIST ARQERRO
                   STOP RUN.
-           IF PRO-TPPRODUTO = SPACES
+           IF PRO-TPPRODUTO = SPACES OR PRO-TPPRODUTO = ZEROS
               MOVE "*** TIPO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-002.
        INC-002B.
-             DISPLAY TELATIPOPRODUTO
+           PERFORM MONTA-TELATIPO
+           DISPLAY TELATIPOPRODUTO
            ACCEPT TPRO-TIPOPRODUTO.
+           ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
              GO TO INC-002B
-           IF PRO-TPPRODUTO = 0 OR DPRO-TPPRODUTO > 10
-                 MOVE "*** DIGITE APENAS DE 1 ATE 9 ***" TO MENS
+           MOVE PRO-TPPRODUTO TO TP-CODIGO
+           READ ARQTIPO
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** TIPO DE PRODUTO NAO CADASTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-002.
-           MOVE TBTIPOPRODUTO(PRO-TPPRODUTO) TO DPRO-TPPRODUTO
+           MOVE TP-DESCRICAO TO DPRO-TPPRODUTO
            DISPLAY TDTIPOPRODUTO.
        INC-002C.
-           MOVE TBTIPOPRODUTO(PRO-TPPRODUTO) TO DPRO-TPPRODUTO
            DISPLAY TDTIPOPRODUTO.
            DISPLAY TELALIMPAR.
            DISPLAY TELANOVA.
@@ -379,8 +514,14 @@
            READ ARQPRO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE PRO-ULTIMO-PRECO TO W-PRECO-ANTIGO
+                MOVE PRO-ESTOQUE TO W-ESTOQUE-ANTIGO
                 PERFORM INC-004
                 PERFORM INC-005
+                PERFORM INC-006
+                PERFORM INC-007
+                PERFORM INC-008
+                PERFORM INC-008A
                 PERFORM INC-009A THRU INC-009B
                 DISPLAY TELANOVA
                 MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
@@ -388,6 +529,8 @@
                 GO TO ACE-001
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO PRODUTOS" TO MENS
+                MOVE "LER-ARQPRO" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
@@ -418,7 +561,7 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
                  IF PRO-ULTIMO-PRECO = SPACES
-                   MOVE "ULTIMO PRE�O DEVE DIFERENTE DE BRANCO" TO MENS
+                   MOVE "ULTIMO PRECO DEVE DIFERENTE DE BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-006.
 
@@ -430,6 +573,10 @@
                    MOVE "DATA DE COM. DEVE DIFERENTE DE BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-007.
+                PERFORM VALIDA-DATACOMPRA THRU VALIDA-DATACOMPRA-FIM
+                IF W-DATAVALIDA NOT = "S"
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
 
        INC-008.
                 ACCEPT TPRO-ESTOQUE
@@ -440,38 +587,46 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-008.
 
+       INC-008A.
+                ACCEPT TPRO-ESTMINIMO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                IF PRO-ESTOQUE-MINIMO > PRO-ESTOQUE
+                   MOVE "ESTOQUE MINIMO NAO PODE SER MAIOR QUE ESTOQUE"
+                     TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-008A.
+
        INC-009.
-           ACCEPT TPRO-CODIGO
+           ACCEPT TPRO-CODFORNECEDOR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    DISPLAY TELANOVA
-                   GO TO INC-007.
-           IF PRO-CODIGO = 0
-               MOVE "*** CPF/CNPJ FORNECEDOR N�O INFORMADO  ***" TO MENS
+                   GO TO INC-008A.
+           IF PRO-CODFORNECEDOR = 0
+               MOVE "*** CPF/CNPJ FORNECEDOR NAO INFORMADO  ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-009.
 
        INC-009A.
-           MOVE PRO-CODIGO TO FOR-CODIGO.
+           MOVE PRO-CODFORNECEDOR TO FOR-CODIGO.
            READ ARQFOR
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "23"
                MOVE "*** FORNECEDOR DIGITADO NAO ENCONTRADO ***" TO MENS
+                MOVE "INC-009A" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-008
+                 GO TO INC-009
                ELSE
                MOVE "ERRO NA LEITURA ARQUIVO FORNECEDORES" TO MENS
+                  MOVE "INC-009A" TO W-PARAGRAFO
+                  PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
-                MOVE 1 TO IND.
                 DISPLAY TELANOVA.
        INC-009B.
-               MOVE 1 TO IND.
-
-            IF W-SEL = 1
-            GO TO ALT-OPC.
-
             IF W-SEL = 1
             GO TO ALT-OPC.
        INC-OPC.
@@ -496,11 +651,15 @@
                       GO TO INC-001.
                 IF ST-ERRO = "22"
                 MOVE "* PRODUTO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  MOVE "INC-WR1" TO W-PARAGRAFO
+                  PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO INC-001
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
                                                        TO MENS
+                      MOVE "INC-WR1" TO W-PARAGRAFO
+                      PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
@@ -511,10 +670,11 @@
       *
        ACE-001.
                 DISPLAY (20, 18)
-                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
-                ACCEPT (20, 67) W-OPCAO
+                 "N=NOVO | A=ALTERAR | E=EXCLUIR | B=BUSCAR | S=SAIR:"
+                ACCEPT (20, 71) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    AND W-OPCAO NOT = "B"
                     GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (20, 18) MENS
@@ -524,6 +684,9 @@
                    IF W-OPCAO = "A" OR "a"
                       MOVE 1 TO W-SEL
                       GO TO INC-003
+                ELSE
+                   IF W-OPCAO = "B" OR "b"
+                      GO TO BUSCA-DESCRICAO
                 ELSE
                    IF W-OPCAO = "S" OR "s"
                       MOVE 1 TO W-SEL
@@ -547,6 +710,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE "EXC-DL1" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
@@ -567,18 +732,192 @@
        ALT-RW1.
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM GRAVA-HISTORICO THRU GRAVA-HISTORICO-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
                    GO TO INC-001.
                    DISPLAY TELALIMPAR.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
+                MOVE "ALT-RW1" TO W-PARAGRAFO
+                PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE VALIDACAO DA DATA DE COMPRA ]----
+       VALIDA-DATACOMPRA.
+                MOVE "S" TO W-DATAVALIDA
+                MOVE PRO-DATACOMPRA TO W-DATACOMPRA-N
+                IF W-MES < 1 OR W-MES > 12
+                   MOVE "*** MES DA DATA DE COMPRA INVALIDO ***" TO MENS
+                   MOVE "N" TO W-DATAVALIDA
+                ELSE
+                   MOVE "N" TO W-BISSEXTO
+                   IF FUNCTION MOD(W-ANO, 400) = 0
+                      MOVE "S" TO W-BISSEXTO
+                   ELSE
+                      IF FUNCTION MOD(W-ANO, 100) NOT = 0
+                         AND FUNCTION MOD(W-ANO, 4) = 0
+                         MOVE "S" TO W-BISSEXTO
+                   EVALUATE W-MES
+                      WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                         MOVE 30 TO W-DIASMES
+                      WHEN 2
+                         IF W-BISSEXTO = "S"
+                            MOVE 29 TO W-DIASMES
+                         ELSE
+                            MOVE 28 TO W-DIASMES
+                      WHEN OTHER
+                         MOVE 31 TO W-DIASMES
+                   END-EVALUATE
+                   IF W-DIA < 1 OR W-DIA > W-DIASMES
+                      MOVE "*** DIA DA DATA DE COMPRA INVALIDO ***"
+                                                              TO MENS
+                      MOVE "N" TO W-DATAVALIDA.
+       VALIDA-DATACOMPRA-FIM.
+                EXIT.
+
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE LOG DE ERROS DE ARQUIVO ]----
+       GRAVA-ERRO.
+                ACCEPT W-DATAHORA FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                MOVE W-DATAHORA TO ERRO-DATA
+                MOVE W-HORA TO ERRO-HORA
+                MOVE W-PARAGRAFO TO ERRO-PARAGRAFO
+                MOVE ST-ERRO TO ERRO-STATUS
+                MOVE PRO-CODIGO TO ERRO-CODPRODUTO
+                MOVE FOR-CODIGO TO ERRO-CODFORNECEDOR
+                WRITE REGERRO.
+       GRAVA-ERRO-FIM.
+                EXIT.
+
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE HISTORICO DE PRECO/ESTOQUE ]----
+       GRAVA-HISTORICO.
+                IF PRO-ULTIMO-PRECO = W-PRECO-ANTIGO
+                   AND PRO-ESTOQUE = W-ESTOQUE-ANTIGO
+                   GO TO GRAVA-HISTORICO-FIM.
+                ACCEPT W-DATAHORA FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                MOVE PRO-CODIGO TO HIST-CODIGO
+                MOVE W-DATAHORA TO HIST-DATA
+                MOVE W-HORA TO HIST-HORA
+                MOVE W-PRECO-ANTIGO TO HIST-PRECO-ANTIGO
+                MOVE PRO-ULTIMO-PRECO TO HIST-PRECO-NOVO
+                MOVE W-ESTOQUE-ANTIGO TO HIST-ESTOQUE-ANTIGO
+                MOVE PRO-ESTOQUE TO HIST-ESTOQUE-NOVO
+                WRITE REGHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE PRECOS"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-HISTORICO-FIM.
+                EXIT.
+
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MONTAGEM DA LISTA DE TIPOS ]----
+       MONTA-TELATIPO.
+                MOVE SPACES TO W-LINTIPO(1) W-LINTIPO(2) W-LINTIPO(3)
+                MOVE 1 TO W-LINIDXTIPO
+                MOVE 0 TO W-COLIDXTIPO
+                MOVE ZEROS TO TP-CODIGO
+                START ARQTIPO KEY IS NOT LESS TP-CODIGO.
+       MONTA-TELATIPO-LOOP.
+                IF ST-ERRO NOT = "00" OR W-LINIDXTIPO > 3
+                   GO TO MONTA-TELATIPO-FIM.
+                READ ARQTIPO NEXT RECORD
+                IF ST-ERRO = "00"
+                   PERFORM MONTA-TELATIPO-ITEM.
+                GO TO MONTA-TELATIPO-LOOP.
+       MONTA-TELATIPO-FIM.
+                EXIT.
+
+       MONTA-TELATIPO-ITEM.
+                MOVE SPACES TO W-ITEMTIPO
+                STRING TP-CODIGO      DELIMITED BY SIZE
+                       "-"            DELIMITED BY SIZE
+                       TP-DESCRICAO(1:20) DELIMITED BY SIZE
+                                      INTO W-ITEMTIPO
+                COMPUTE W-POSTIPO = (W-COLIDXTIPO * 26) + 1
+                MOVE W-ITEMTIPO
+                  TO W-LINTIPO(W-LINIDXTIPO)(W-POSTIPO : 26)
+                ADD 1 TO W-COLIDXTIPO
+                IF W-COLIDXTIPO > 2
+                   MOVE 0 TO W-COLIDXTIPO
+                   ADD 1 TO W-LINIDXTIPO
+                END-IF.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE BUSCA DE PRODUTO POR DESCRICAO ]----
+       BUSCA-DESCRICAO.
+                DISPLAY (20, 18) "DESCRICAO A BUSCAR: "
+                ACCEPT (20, 39) W-BUSCADESC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO ACE-001.
+                IF W-BUSCADESC = SPACES
+                   MOVE "*** DESCRICAO NAO PODE FICAR EM BRANCO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BUSCA-DESCRICAO.
+                PERFORM MONTA-BUSCADESC THRU MONTA-BUSCADESC-FIM
+                DISPLAY TELABUSCADESC
+                DISPLAY (23, 2) "TECLE ENTER PARA CONTINUAR..."
+                MOVE SPACES TO W-CONTINUA
+                ACCEPT (23, 45) W-CONTINUA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY TELALIMPAR
+                MOVE SPACES TO W-BUSCADESC
+                GO TO ACE-001.
+       BUSCA-DESCRICAO-FIM.
+                EXIT.
+
+      *---------[ ROTINA DE MONTAGEM DA LISTA DE BUSCA ]----
+       MONTA-BUSCADESC.
+                MOVE SPACES TO W-LINDESC(1) W-LINDESC(2) W-LINDESC(3)
+                MOVE 1 TO W-LINIDXDESC
+                MOVE 0 TO W-COLIDXDESC
+                COMPUTE W-BUSCALEN =
+                        FUNCTION LENGTH(FUNCTION TRIM(W-BUSCADESC))
+                MOVE SPACES TO PRO-DESCRICAO
+                MOVE W-BUSCADESC TO PRO-DESCRICAO
+                START ARQPRO KEY IS NOT LESS PRO-DESCRICAO.
+       MONTA-BUSCADESC-LOOP.
+                IF ST-ERRO NOT = "00" OR W-LINIDXDESC > 3
+                   GO TO MONTA-BUSCADESC-CHECA.
+                READ ARQPRO NEXT RECORD
+                IF ST-ERRO = "00"
+                   IF PRO-DESCRICAO(1 : W-BUSCALEN) =
+                      W-BUSCADESC(1 : W-BUSCALEN)
+                      PERFORM MONTA-BUSCADESC-ITEM
+                   ELSE
+                      MOVE "10" TO ST-ERRO.
+                GO TO MONTA-BUSCADESC-LOOP.
+       MONTA-BUSCADESC-CHECA.
+                IF W-LINIDXDESC = 1 AND W-COLIDXDESC = 0
+                   MOVE "*** NENHUM PRODUTO ENCONTRADO ***"
+                                                   TO W-LINDESC(1).
+       MONTA-BUSCADESC-FIM.
+                EXIT.
+
+       MONTA-BUSCADESC-ITEM.
+                MOVE SPACES TO W-ITEMDESC
+                STRING PRO-CODIGO      DELIMITED BY SIZE
+                       "-"             DELIMITED BY SIZE
+                       PRO-DESCRICAO(1:19) DELIMITED BY SIZE
+                                       INTO W-ITEMDESC
+                COMPUTE W-POSDESC = (W-COLIDXDESC * 26) + 1
+                MOVE W-ITEMDESC
+                  TO W-LINDESC(W-LINIDXDESC)(W-POSDESC : 26)
+                ADD 1 TO W-COLIDXDESC
+                IF W-COLIDXDESC > 2
+                   MOVE 0 TO W-COLIDXDESC
+                   ADD 1 TO W-LINIDXDESC
+                END-IF.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQPRO ARQFOR.
+           CLOSE ARQPRO ARQFOR ARQTIPO ARQHIST ARQERRO.
            STOP RUN.
       *--------------------------------------------------------------
       *---------[ ROTINA DE MENSAGEM ]---------------------
