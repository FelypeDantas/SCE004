@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+      *AUTHOR. Felype Dantas Dos Santos.
+      ******************************
+      *  CADASTRO DE TIPOS DE PRODUTO *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQTIPO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TP-CODIGO
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQTIPO.DAT".
+           COPY "regtipo.cpy".
+      *>*****************************************************************
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *--------------------------------------------
+      *
+        SCREEN SECTION.
+
+       01  TELATIPO.
+        05  LINE 01  COLUMN 01
+               VALUE  "                         CADASTRO DE TIPOS".
+           05  LINE 01  COLUMN 41
+               VALUE  " DE PRODUTO".
+           05  LINE 03  COLUMN 01
+               VALUE  " -----------------------------DADOS DO TIP".
+           05  LINE 03  COLUMN 41
+               VALUE  "O --------------------------------------".
+           05  LINE 04  COLUMN 01
+               VALUE  "   Codigo do tipo            :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   Descricao                 :".
+           05  LINE 12  COLUMN 01
+               VALUE  "---------------------------------INFORMA".
+           05  LINE 12  COLUMN 41
+               VALUE  "COES-------------------------------------".
+           05  LINE 14  COLUMN 01
+               VALUE  "  MENSAGENS :".
+           05  LINE 24  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 24  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  TTP-CODIGO
+               LINE 04  COLUMN 32  PIC 9(02)
+               USING  TP-CODIGO.
+           05  TTP-DESCRICAO
+               LINE 06  COLUMN 32  PIC X(30)
+               USING  TP-DESCRICAO.
+
+       01  TELALIMPAR.
+           05  LINE 19  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                              ".
+           05  LINE 20  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                               ".
+           05  LINE 21  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                              ".
+           05  LINE 22  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 22  COLUMN 41
+               VALUE  "                                               ".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DO ARQUIVO -------------------
+       R0.
+           OPEN I-O ARQTIPO
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQTIPO
+              MOVE "CRIANDO ARQUIVO DE TIPOS DE PRODUTO " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQTIPO
+              GO TO R0
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE TIPOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       INC-001.
+           MOVE ZEROS TO TP-CODIGO
+           MOVE SPACES TO TP-DESCRICAO
+      *-------------VISUALIZACAO DA TELA ------------------
+
+           DISPLAY TELATIPO.
+      *----------ENTRADA DE DADOS---------------
+
+       INC-002.
+           ACCEPT TTP-CODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQTIPO
+                  STOP RUN.
+           IF TP-CODIGO = ZEROS
+              MOVE "*** CODIGO DEVE SER DIFERENTE DE ZERO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-002.
+
+       LER-ARQTIPO.
+           READ ARQTIPO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                PERFORM INC-003 THRU INC-003B
+                DISPLAY TELATIPO
+                MOVE "*** TIPO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO DE TIPOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** TIPO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       INC-003.
+                ACCEPT TTP-DESCRICAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF TP-DESCRICAO = SPACES
+                   MOVE "DESCRICAO DEVE SER DIFERENTE DE BRANCOS"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       INC-003B.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (16, 30) "Deseja Salvar (S/N) : ".
+                ACCEPT (16, 55) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                MOVE "* TIPO JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE TIPOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (20, 15)
+                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
+                ACCEPT (20, 67) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (20, 15) MENS
+                IF W-OPCAO = "N" OR "n"
+                   GO TO INC-001
+                ELSE
+                   IF W-OPCAO = "A" OR "a"
+                      MOVE 1 TO W-SEL
+                      GO TO INC-002
+                ELSE
+                   IF W-OPCAO = "S" OR "s"
+                      MOVE 1 TO W-SEL
+                      GO TO ROT-FIM.
+      *
+       EXC-OPC.
+                DISPLAY (16, 30) "Deseja EXCLUIR   (S/N) : ".
+                ACCEPT (16, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQTIPO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO TIPO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (16, 30) "Deseja ALTERAR  (S/N) : ".
+                ACCEPT (16, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+                   GO TO INC-001.
+                   DISPLAY TELALIMPAR.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE TIPO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQTIPO.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (16, 21) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (16, 21) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
