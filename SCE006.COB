@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+      *AUTHOR. Felype Dantas Dos Santos.
+      ******************************
+      *   CADASTRO DE FORNECEDORES  *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FOR-CODIGO
+                                   WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+           COPY "regfor.cpy".
+      *>*****************************************************************
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *--------------------------------------------
+      *
+        SCREEN SECTION.
+
+       01  TELAFOR.
+        05  LINE 01  COLUMN 01
+               VALUE  "                          CADASTRO DE FORN".
+           05  LINE 01  COLUMN 41
+               VALUE  "ECEDOR".
+           05  LINE 02  COLUMN 01
+               VALUE  " ---------------------------- DADOS DO FOR".
+           05  LINE 02  COLUMN 41
+               VALUE  "NECEDOR --------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  "   Codigo                    :".
+           05  LINE 04  COLUMN 01
+               VALUE  "   Tipo (F=Fisica/J=Juridica):".
+           05  LINE 05  COLUMN 01
+               VALUE  "   CPF                       :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CNPJ                      :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   Nome                      :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   Apelido                   :".
+           05  LINE 09  COLUMN 01
+               VALUE  "   CEP                       :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   Logradouro                :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   Numero                    :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   Complemento               :".
+           05  LINE 13  COLUMN 01
+               VALUE  "   Bairro                    :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   Cidade                    :".
+           05  LINE 15  COLUMN 01
+               VALUE  "   Estado                    :".
+           05  LINE 16  COLUMN 01
+               VALUE  "   Telefone                  :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   Email                     :".
+           05  LINE 18  COLUMN 01
+               VALUE  "   Contato                   :".
+           05  LINE 19  COLUMN 01
+               VALUE  "---------------------------------INFORMA".
+           05  LINE 19  COLUMN 41
+               VALUE  "COES-------------------------------------".
+           05  LINE 20  COLUMN 01
+               VALUE  "  MENSAGENS :".
+           05  LINE 24  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 24  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  TFOR-CODIGO
+               LINE 03  COLUMN 32  PIC 9(06)
+               USING  FOR-CODIGO.
+           05  TFOR-TIPOFORNECEDOR
+               LINE 04  COLUMN 32  PIC X(01)
+               USING  FOR-TIPOFORNECEDOR.
+           05  TFOR-CPF
+               LINE 05  COLUMN 32  PIC 9(11)
+               USING  FOR-CPF.
+           05  TFOR-CNPJ
+               LINE 06  COLUMN 32  PIC 9(14)
+               USING  FOR-CNPJ.
+           05  TFOR-NOME
+               LINE 07  COLUMN 32  PIC X(30)
+               USING  FOR-NOME.
+           05  TFOR-APELIDO
+               LINE 08  COLUMN 32  PIC X(30)
+               USING  FOR-APELIDO.
+           05  TFOR-CEP
+               LINE 09  COLUMN 32  PIC 9(08)
+               USING  FOR-CEP.
+           05  TFOR-LOGRADOURO
+               LINE 10  COLUMN 32  PIC X(24)
+               USING  FOR-LOGRADOURO.
+           05  TFOR-NUMERO
+               LINE 11  COLUMN 32  PIC X(11)
+               USING  FOR-NUMERO.
+           05  TFOR-COMPLEMENTO
+               LINE 12  COLUMN 32  PIC X(24)
+               USING  FOR-COMPLEMENTO.
+           05  TFOR-BAIRRO
+               LINE 13  COLUMN 32  PIC X(40)
+               USING  FOR-BAIRRO.
+           05  TFOR-CIDADE
+               LINE 14  COLUMN 32  PIC X(24)
+               USING  FOR-CIDADE.
+           05  TFOR-ESTADO
+               LINE 15  COLUMN 32  PIC X(02)
+               USING  FOR-ESTADO.
+           05  TFOR-TELEFONE
+               LINE 16  COLUMN 32  PIC 9(11)
+               USING  FOR-TELEFONE.
+           05  TFOR-EMAIL
+               LINE 17  COLUMN 32  PIC X(33)
+               USING  FOR-EMAIL.
+           05  TFOR-CONTATO
+               LINE 18  COLUMN 32  PIC X(32)
+               USING  FOR-CONTATO.
+
+       01  TELALIMPAR.
+           05  LINE 21  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                              ".
+           05  LINE 22  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 22  COLUMN 41
+               VALUE  "                                               ".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DO ARQUIVO -------------------
+       R0.
+           OPEN I-O ARQFOR
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQFOR
+              MOVE "CRIANDO ARQUIVO DE FORNECEDORES " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQFOR
+              GO TO R0
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                                                         TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       INC-001.
+           MOVE ZEROS TO FOR-CODIGO FOR-CPF FOR-CNPJ FOR-CEP
+                         FOR-TELEFONE
+           MOVE SPACES TO FOR-TIPOFORNECEDOR FOR-NOME FOR-APELIDO
+                          FOR-LOGRADOURO FOR-NUMERO FOR-COMPLEMENTO
+                          FOR-BAIRRO FOR-CIDADE FOR-ESTADO FOR-EMAIL
+                          FOR-CONTATO
+      *-------------VISUALIZACAO DA TELA ------------------
+
+           DISPLAY TELAFOR.
+      *----------ENTRADA DE DADOS---------------
+
+       INC-002.
+           ACCEPT TFOR-CODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQFOR
+                  STOP RUN.
+           IF FOR-CODIGO = ZEROS
+              MOVE "*** CODIGO DEVE SER DIFERENTE DE ZERO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-002.
+
+       LER-ARQFOR.
+           READ ARQFOR
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                PERFORM INC-003 THRU INC-017B
+                DISPLAY TELAFOR
+                MOVE "*** FORNECEDOR JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO DE FORNECEDORES" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       INC-003.
+                ACCEPT TFOR-TIPOFORNECEDOR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF FOR-TIPOFORNECEDOR NOT = "F" AND "f"
+                                      AND "J" AND "j"
+                   MOVE "*** DIGITE APENAS F=FISICA OU J=JURIDICA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+
+       INC-004.
+                ACCEPT TFOR-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF (FOR-TIPOFORNECEDOR = "F" OR "f")
+                                    AND FOR-CPF = ZEROS
+                   MOVE "*** CPF DEVE SER DIFERENTE DE ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+
+       INC-005.
+                ACCEPT TFOR-CNPJ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF (FOR-TIPOFORNECEDOR = "J" OR "j")
+                                    AND FOR-CNPJ = ZEROS
+                   MOVE "*** CNPJ DEVE SER DIFERENTE DE ZERO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+
+       INC-006.
+                ACCEPT TFOR-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF FOR-NOME = SPACES
+                   MOVE "*** NOME DEVE SER DIFERENTE DE BRANCOS ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+
+       INC-007.
+                ACCEPT TFOR-APELIDO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+
+       INC-008.
+                ACCEPT TFOR-CEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+
+       INC-009.
+                ACCEPT TFOR-LOGRADOURO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+
+       INC-010.
+                ACCEPT TFOR-NUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+
+       INC-011.
+                ACCEPT TFOR-COMPLEMENTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+
+       INC-012.
+                ACCEPT TFOR-BAIRRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+
+       INC-013.
+                ACCEPT TFOR-CIDADE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+
+       INC-014.
+                ACCEPT TFOR-ESTADO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+
+       INC-015.
+                ACCEPT TFOR-TELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+
+       INC-016.
+                ACCEPT TFOR-EMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+
+       INC-017.
+                ACCEPT TFOR-CONTATO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-016.
+       INC-017B.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (21, 30) "Deseja Salvar (S/N) : ".
+                ACCEPT (21, 55) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                MOVE "* FORNECEDOR JA EXISTE, DADOS NAO GRAVADOS *"
+                                                            TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FORNECEDORES"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 15)
+                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
+                ACCEPT (22, 67) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 15) MENS
+                IF W-OPCAO = "N" OR "n"
+                   GO TO INC-001
+                ELSE
+                   IF W-OPCAO = "A" OR "a"
+                      MOVE 1 TO W-SEL
+                      GO TO INC-002
+                ELSE
+                   IF W-OPCAO = "S" OR "s"
+                      MOVE 1 TO W-SEL
+                      GO TO ROT-FIM.
+      *
+       EXC-OPC.
+                DISPLAY (21, 30) "Deseja EXCLUIR   (S/N) : ".
+                ACCEPT (21, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQFOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO FORNECEDOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (21, 30) "Deseja ALTERAR  (S/N) : ".
+                ACCEPT (21, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+                   GO TO INC-001.
+                   DISPLAY TELALIMPAR.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FORNECEDOR"
+                                                             TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQFOR.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (21, 21) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (21, 21) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
