@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+      *AUTHOR. Felype Dantas Dos Santos.
+      ******************************
+      * RELATORIO DE VALORIZACAO DE ESTOQUE *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TP-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELESTQ ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT SORTWK ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQPRO.DAT".
+           COPY "regpro.cpy".
+      *>*****************************************************************
+       FD ARQTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQTIPO.DAT".
+           COPY "regtipo.cpy".
+      *>*****************************************************************
+       FD RELESTQ
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELESTQ.LST".
+       01 REL-LINHA               PIC X(100).
+      *>*****************************************************************
+       SD SORTWK.
+       01 SW-REGISTRO.
+           05 SW-TPPRODUTO        PIC 9(02).
+           05 SW-CODIGO           PIC 9(06).
+           05 SW-DESCRICAO        PIC X(30).
+           05 SW-ESTOQUE          PIC 9(06).
+           05 SW-PRECO            PIC 9(06)V99.
+      *>*****************************************************************
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 W-CONT           PIC 9(06) VALUE ZEROS.
+       01 W-TPANTERIOR     PIC 9(02) VALUE ZEROS.
+       01 W-DESCTIPO       PIC X(30) VALUE SPACES.
+       01 W-VALOREXT       PIC 9(10)V99 VALUE ZEROS.
+       01 W-SUBTOTAL       PIC 9(10)V99 VALUE ZEROS.
+       01 W-TOTALGERAL     PIC 9(10)V99 VALUE ZEROS.
+
+       01 W-ESTOQUE-ED     PIC ZZZ.ZZ9.
+       01 W-PRECO-ED       PIC ZZZ.ZZ9,99.
+       01 W-VALOREXT-ED    PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+       01 W-SUBTOTAL-ED    PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+       01 W-TOTALGERAL-ED  PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 LINHA-CABECALHO.
+           05 FILLER            PIC X(15) VALUE "SCE007 - RELAT".
+           05 FILLER            PIC X(40)
+              VALUE "ORIO DE VALORIZACAO DE ESTOQUE POR TIPO".
+       01 LINHA-COLUNAS.
+           05 FILLER            PIC X(08) VALUE "CODIGO  ".
+           05 FILLER            PIC X(32)
+              VALUE "DESCRICAO                       ".
+           05 FILLER            PIC X(10) VALUE "ESTOQUE   ".
+           05 FILLER            PIC X(14) VALUE "ULTIMO PRECO  ".
+           05 FILLER            PIC X(16) VALUE "VALOR EXTENDIDO ".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQTIPO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TIPOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO
+              GO TO ROT-FIM.
+       R0B.
+           OPEN OUTPUT RELESTQ
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO RELATORIO DE ESTOQUE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO ARQTIPO
+              GO TO ROT-FIM.
+
+           MOVE LINHA-CABECALHO TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA.
+
+      *-------------ORDENACAO E IMPRESSAO -------------------
+       ORDENA.
+           SORT SORTWK ON ASCENDING KEY SW-TPPRODUTO SW-CODIGO
+                INPUT PROCEDURE IS CARREGA-ORDENACAO
+                OUTPUT PROCEDURE IS IMPRIME-RELATORIO.
+
+           DISPLAY "RELATORIO GERADO EM RELESTQ.LST".
+           GO TO ROT-FIM.
+
+      *-------------CARGA DO ARQUIVO DE ORDENACAO -------------------
+       CARREGA-ORDENACAO.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO = "00"
+              MOVE PRO-TPPRODUTO   TO SW-TPPRODUTO
+              MOVE PRO-CODIGO      TO SW-CODIGO
+              MOVE PRO-DESCRICAO   TO SW-DESCRICAO
+              MOVE PRO-ESTOQUE     TO SW-ESTOQUE
+              MOVE PRO-ULTIMO-PRECO TO SW-PRECO
+              RELEASE SW-REGISTRO
+              GO TO CARREGA-ORDENACAO.
+       CARREGA-ORDENACAO-FIM.
+           EXIT.
+
+      *-------------IMPRESSAO COM QUEBRA DE CONTROLE POR TIPO --------
+       IMPRIME-RELATORIO.
+           MOVE LINHA-COLUNAS TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE ZEROS TO W-TPANTERIOR W-SUBTOTAL W-TOTALGERAL.
+       IMPRIME-LOOP.
+           RETURN SORTWK AT END GO TO IMPRIME-FIM.
+           IF SW-TPPRODUTO NOT = W-TPANTERIOR
+              IF W-TPANTERIOR NOT = ZEROS
+                 PERFORM IMPRIME-SUBTOTAL
+              PERFORM IMPRIME-CABECALHO-TIPO
+              MOVE SW-TPPRODUTO TO W-TPANTERIOR
+              MOVE ZEROS TO W-SUBTOTAL.
+           COMPUTE W-VALOREXT = SW-ESTOQUE * SW-PRECO
+               ON SIZE ERROR
+                  MOVE "*** VALOR EXTENDIDO EXCEDE A CAPACIDADE ***"
+                                                            TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-COMPUTE
+           ADD W-VALOREXT TO W-SUBTOTAL
+           ADD W-VALOREXT TO W-TOTALGERAL
+           PERFORM IMPRIME-ITEM
+           GO TO IMPRIME-LOOP.
+       IMPRIME-FIM.
+           IF W-TPANTERIOR NOT = ZEROS
+              PERFORM IMPRIME-SUBTOTAL.
+           PERFORM IMPRIME-TOTALGERAL.
+       IMPRIME-RELATORIO-FIM.
+           EXIT.
+
+       IMPRIME-CABECALHO-TIPO.
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SW-TPPRODUTO TO TP-CODIGO
+           READ ARQTIPO
+           IF ST-ERRO = "00"
+              MOVE TP-DESCRICAO TO W-DESCTIPO
+           ELSE
+              MOVE "TIPO NAO CADASTRADO" TO W-DESCTIPO.
+           STRING "TIPO " DELIMITED BY SIZE
+                  SW-TPPRODUTO DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  W-DESCTIPO DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA.
+
+       IMPRIME-ITEM.
+           MOVE SW-ESTOQUE TO W-ESTOQUE-ED
+           MOVE SW-PRECO TO W-PRECO-ED
+           MOVE W-VALOREXT TO W-VALOREXT-ED
+           STRING SW-CODIGO     DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  SW-DESCRICAO  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  W-ESTOQUE-ED  DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  W-PRECO-ED    DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  W-VALOREXT-ED DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA.
+
+       IMPRIME-SUBTOTAL.
+           MOVE W-SUBTOTAL TO W-SUBTOTAL-ED
+           MOVE SPACES TO REL-LINHA
+           STRING "   SUBTOTAL DO TIPO : " DELIMITED BY SIZE
+                  W-SUBTOTAL-ED            DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA.
+
+       IMPRIME-TOTALGERAL.
+           MOVE W-TOTALGERAL TO W-TOTALGERAL-ED
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           STRING "TOTAL GERAL DO ESTOQUE : " DELIMITED BY SIZE
+                  W-TOTALGERAL-ED             DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA.
+
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPRO ARQTIPO RELESTQ.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
