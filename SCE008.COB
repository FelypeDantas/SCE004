@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+      *AUTHOR. Felype Dantas Dos Santos.
+      ******************************
+      * CARGA EM LOTE / ATUALIZACAO DE PRECOS DE PRODUTOS *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQEXT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EXT.
+      *
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CODIGO
+                    FILE STATUS  IS ST-ERRO-FOR.
+      *
+           SELECT ARQTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TP-CODIGO
+                    FILE STATUS  IS ST-ERRO-TIPO.
+      *
+           SELECT ARQCKPT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CKPT.
+      *
+           SELECT ARQHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-HIST.
+      *
+           SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-LOG.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQPRO.DAT".
+           COPY "regpro.cpy".
+      *>*****************************************************************
+       FD ARQEXT
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CARGAPRO.DAT".
+       01 EXT-REGISTRO.
+           03 EXT-CODIGO            PIC 9(06).
+           03 EXT-DESCRICAO         PIC X(30).
+           03 EXT-UNIDADE           PIC X(02).
+           03 EXT-TPPRODUTO         PIC 9(02).
+           03 EXT-ULTIMO-PRECO      PIC 9(06)V99.
+           03 EXT-DATACOMPRA        PIC 9(08).
+           03 EXT-ESTOQUE           PIC 9(06).
+           03 EXT-CODFORNECEDOR     PIC 9(06).
+           03 EXT-ESTOQUE-MINIMO    PIC 9(06).
+      *>*****************************************************************
+       FD ARQFOR
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQFOR.DAT".
+           COPY "regfor.cpy".
+      *>*****************************************************************
+       FD ARQTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQTIPO.DAT".
+           COPY "regtipo.cpy".
+      *>*****************************************************************
+       FD ARQCKPT
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CARGAPRO.CKP".
+       01 CKPT-CONTADOR           PIC 9(06).
+      *>*****************************************************************
+       FD ARQHIST
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQHIST.DAT".
+           COPY "reghist.cpy".
+      *>*****************************************************************
+       FD ARQERRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQERRO.DAT".
+           COPY "regerro.cpy".
+      *>*****************************************************************
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-EXT      PIC X(02) VALUE "00".
+       01 ST-ERRO-CKPT     PIC X(02) VALUE "00".
+       01 ST-ERRO-HIST     PIC X(02) VALUE "00".
+       01 ST-ERRO-FOR      PIC X(02) VALUE "00".
+       01 ST-ERRO-TIPO     PIC X(02) VALUE "00".
+       01 ST-ERRO-LOG      PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 W-PARAGRAFO      PIC X(20) VALUE SPACES.
+       01 W-STATUS-LOG     PIC X(02) VALUE SPACES.
+       01 W-DATAHORA       PIC 9(08) VALUE ZEROS.
+       01 W-HORA           PIC 9(08) VALUE ZEROS.
+       01 W-PRECO-ANTIGO   PIC 9(06)V99 VALUE ZEROS.
+       01 W-ESTOQUE-ANTIGO PIC 9(06) VALUE ZEROS.
+       01 W-FORVALIDO      PIC X(01) VALUE "S".
+       01 W-TIPOVALIDO     PIC X(01) VALUE "S".
+
+       01 W-DATACOMPRA-N    PIC 9(08) VALUE ZEROS.
+       01 W-DATACOMPRA-R REDEFINES W-DATACOMPRA-N.
+           03 W-DIA         PIC 9(02).
+           03 W-MES         PIC 9(02).
+           03 W-ANO         PIC 9(04).
+       01 W-DIASMES         PIC 9(02) VALUE 31.
+       01 W-BISSEXTO        PIC X(01) VALUE "N".
+       01 W-DATAVALIDA      PIC X(01) VALUE "S".
+
+       01 W-CONTADOR       PIC 9(06) VALUE ZEROS.
+       01 W-LIDOS          PIC 9(06) VALUE ZEROS.
+       01 W-INCLUIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-ALTERADOS      PIC 9(06) VALUE ZEROS.
+       01 W-REJEITADOS     PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DO LOG DE ERROS -------------------
+       ABRE-ARQERRO.
+           OPEN EXTEND ARQERRO
+           IF ST-ERRO-LOG NOT = "00"
+              OPEN OUTPUT ARQERRO
+              CLOSE ARQERRO
+              OPEN EXTEND ARQERRO.
+
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN I-O ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQPRO
+                 MOVE "CRIANDO ARQUIVO DE PRODUTOS " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPRO
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS" TO MENS
+                 MOVE "R0" TO W-PARAGRAFO
+                 MOVE ST-ERRO TO W-STATUS-LOG
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQEXT
+           IF ST-ERRO-EXT NOT = "00"
+              MOVE "ARQUIVO DE CARGA NAO ENCONTRADO" TO MENS
+              MOVE "R0A" TO W-PARAGRAFO
+              MOVE ST-ERRO-EXT TO W-STATUS-LOG
+              PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0C.
+           OPEN EXTEND ARQHIST
+           IF ST-ERRO-HIST NOT = "00"
+              OPEN OUTPUT ARQHIST
+              CLOSE ARQHIST
+              OPEN EXTEND ARQHIST
+              IF ST-ERRO-HIST NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE PRECOS" TO MENS
+                 MOVE "R0C" TO W-PARAGRAFO
+                 MOVE ST-ERRO-HIST TO W-STATUS-LOG
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R0D.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO-FOR NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES" TO MENS
+              MOVE "R0D" TO W-PARAGRAFO
+              MOVE ST-ERRO-FOR TO W-STATUS-LOG
+              PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0E.
+           OPEN INPUT ARQTIPO
+           IF ST-ERRO-TIPO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE TIPOS" TO MENS
+              MOVE "R0E" TO W-PARAGRAFO
+              MOVE ST-ERRO-TIPO TO W-STATUS-LOG
+              PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+      *-------------LEITURA DO PONTO DE CHECAGEM ---------------
+       R0B.
+           MOVE ZEROS TO W-CONTADOR
+           OPEN INPUT ARQCKPT
+           IF ST-ERRO-CKPT = "00"
+              READ ARQCKPT
+              IF ST-ERRO-CKPT = "00"
+                 MOVE CKPT-CONTADOR TO W-CONTADOR.
+           CLOSE ARQCKPT
+           IF W-CONTADOR NOT = ZEROS
+              MOVE "*** REINICIANDO CARGA A PARTIR DO CHECKPOINT ***"
+                                                            TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *-------------PROCESSAMENTO DO ARQUIVO DE CARGA -----------
+       PROCESSA.
+           READ ARQEXT
+           IF ST-ERRO-EXT NOT = "00"
+              GO TO FIM-PROCESSAMENTO.
+           ADD 1 TO W-LIDOS
+           IF W-LIDOS NOT > W-CONTADOR
+              GO TO PROCESSA.
+
+           MOVE EXT-CODIGO TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "23"
+              PERFORM INCLUI-PRODUTO
+           ELSE
+              IF ST-ERRO = "00"
+                 PERFORM ALTERA-PRODUTO
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE PRODUTOS" TO MENS
+                 MOVE "PROCESSA" TO W-PARAGRAFO
+                 MOVE ST-ERRO TO W-STATUS-LOG
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           MOVE W-LIDOS TO W-CONTADOR
+           PERFORM GRAVA-CHECKPOINT
+           GO TO PROCESSA.
+       PROCESSA-FIM.
+           EXIT.
+
+       INCLUI-PRODUTO.
+           MOVE EXT-DESCRICAO       TO PRO-DESCRICAO
+           MOVE EXT-UNIDADE         TO PRO-UNIDADE
+           MOVE EXT-TPPRODUTO       TO PRO-TPPRODUTO
+           MOVE EXT-ULTIMO-PRECO    TO PRO-ULTIMO-PRECO
+           MOVE EXT-DATACOMPRA      TO PRO-DATACOMPRA
+           MOVE EXT-ESTOQUE         TO PRO-ESTOQUE
+           MOVE EXT-CODFORNECEDOR   TO PRO-CODFORNECEDOR
+           MOVE EXT-ESTOQUE-MINIMO  TO PRO-ESTOQUE-MINIMO
+           PERFORM VALIDA-FORNECEDOR THRU VALIDA-FORNECEDOR-FIM
+           PERFORM VALIDA-TIPOPRODUTO THRU VALIDA-TIPOPRODUTO-FIM
+           PERFORM VALIDA-DATACOMPRA THRU VALIDA-DATACOMPRA-FIM
+           IF W-FORVALIDO NOT = "S" OR W-TIPOVALIDO NOT = "S"
+              OR W-DATAVALIDA NOT = "S"
+              ADD 1 TO W-REJEITADOS
+           ELSE
+              WRITE REGPRO
+              IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                 MOVE "ERRO NA INCLUSAO DO PRODUTO DA CARGA" TO MENS
+                 MOVE "INCLUI-PRODUTO" TO W-PARAGRAFO
+                 MOVE ST-ERRO TO W-STATUS-LOG
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 ADD 1 TO W-INCLUIDOS.
+
+       ALTERA-PRODUTO.
+           MOVE PRO-ULTIMO-PRECO    TO W-PRECO-ANTIGO
+           MOVE PRO-ESTOQUE         TO W-ESTOQUE-ANTIGO
+           MOVE EXT-DESCRICAO       TO PRO-DESCRICAO
+           MOVE EXT-UNIDADE         TO PRO-UNIDADE
+           MOVE EXT-TPPRODUTO       TO PRO-TPPRODUTO
+           MOVE EXT-ULTIMO-PRECO    TO PRO-ULTIMO-PRECO
+           MOVE EXT-DATACOMPRA      TO PRO-DATACOMPRA
+           MOVE EXT-ESTOQUE         TO PRO-ESTOQUE
+           MOVE EXT-CODFORNECEDOR   TO PRO-CODFORNECEDOR
+           MOVE EXT-ESTOQUE-MINIMO  TO PRO-ESTOQUE-MINIMO
+           PERFORM VALIDA-FORNECEDOR THRU VALIDA-FORNECEDOR-FIM
+           PERFORM VALIDA-TIPOPRODUTO THRU VALIDA-TIPOPRODUTO-FIM
+           PERFORM VALIDA-DATACOMPRA THRU VALIDA-DATACOMPRA-FIM
+           IF W-FORVALIDO NOT = "S" OR W-TIPOVALIDO NOT = "S"
+              OR W-DATAVALIDA NOT = "S"
+              ADD 1 TO W-REJEITADOS
+           ELSE
+              REWRITE REGPRO
+              IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                 MOVE "ERRO NA ALTERACAO DO PRODUTO DA CARGA" TO MENS
+                 MOVE "ALTERA-PRODUTO" TO W-PARAGRAFO
+                 MOVE ST-ERRO TO W-STATUS-LOG
+                 PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 PERFORM GRAVA-HISTORICO THRU GRAVA-HISTORICO-FIM
+                 ADD 1 TO W-ALTERADOS.
+
+      *-------------VALIDACAO DO FORNECEDOR DA CARGA -------------------
+       VALIDA-FORNECEDOR.
+                MOVE "S" TO W-FORVALIDO
+                MOVE PRO-CODFORNECEDOR TO FOR-CODIGO
+                READ ARQFOR
+                IF ST-ERRO-FOR NOT = "00"
+                   MOVE "N" TO W-FORVALIDO
+                   MOVE "*** FORNECEDOR DA CARGA NAO ENCONTRADO ***"
+                                                            TO MENS
+                   MOVE "VALIDA-FORNECEDOR" TO W-PARAGRAFO
+                   MOVE ST-ERRO-FOR TO W-STATUS-LOG
+                   PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VALIDA-FORNECEDOR-FIM.
+                EXIT.
+
+      *-------------VALIDACAO DO TIPO DE PRODUTO DA CARGA --------------
+       VALIDA-TIPOPRODUTO.
+                MOVE "S" TO W-TIPOVALIDO
+                MOVE PRO-TPPRODUTO TO TP-CODIGO
+                READ ARQTIPO
+                IF ST-ERRO-TIPO NOT = "00"
+                   MOVE "N" TO W-TIPOVALIDO
+                   MOVE "*** TIPO DE PRODUTO DA CARGA NAO ENCONTRADO **"
+                                                            TO MENS
+                   MOVE "VALIDA-TIPOPRODUTO" TO W-PARAGRAFO
+                   MOVE ST-ERRO-TIPO TO W-STATUS-LOG
+                   PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VALIDA-TIPOPRODUTO-FIM.
+                EXIT.
+
+      *-------------VALIDACAO DA DATA DE COMPRA DA CARGA ---------------
+       VALIDA-DATACOMPRA.
+                MOVE "S" TO W-DATAVALIDA
+                MOVE PRO-DATACOMPRA TO W-DATACOMPRA-N
+                IF PRO-DATACOMPRA = ZEROS
+                   MOVE "*** DATA DE COMPRA DA CARGA EM BRANCO ***"
+                                                            TO MENS
+                   MOVE "N" TO W-DATAVALIDA
+                ELSE
+                   IF W-MES < 1 OR W-MES > 12
+                      MOVE "*** MES DA DATA DE COMPRA INVALIDO ***"
+                                                            TO MENS
+                      MOVE "N" TO W-DATAVALIDA
+                   ELSE
+                      MOVE "N" TO W-BISSEXTO
+                      IF FUNCTION MOD(W-ANO, 400) = 0
+                         MOVE "S" TO W-BISSEXTO
+                      ELSE
+                         IF FUNCTION MOD(W-ANO, 100) NOT = 0
+                            AND FUNCTION MOD(W-ANO, 4) = 0
+                            MOVE "S" TO W-BISSEXTO
+                      EVALUATE W-MES
+                         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                            MOVE 30 TO W-DIASMES
+                         WHEN 2
+                            IF W-BISSEXTO = "S"
+                               MOVE 29 TO W-DIASMES
+                            ELSE
+                               MOVE 28 TO W-DIASMES
+                         WHEN OTHER
+                            MOVE 31 TO W-DIASMES
+                      END-EVALUATE
+                      IF W-DIA < 1 OR W-DIA > W-DIASMES
+                         MOVE "*** DIA DA DATA DE COMPRA INVALIDO ***"
+                                                            TO MENS
+                         MOVE "N" TO W-DATAVALIDA.
+                IF W-DATAVALIDA NOT = "S"
+                   MOVE "VALIDA-DATACOMPRA" TO W-PARAGRAFO
+                   MOVE SPACES TO W-STATUS-LOG
+                   PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VALIDA-DATACOMPRA-FIM.
+                EXIT.
+
+      *-------------GRAVACAO DO PONTO DE CHECAGEM ----------------
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQCKPT
+           IF ST-ERRO-CKPT NOT = "00"
+              MOVE "ERRO NA ABERTURA DO PONTO DE CHECAGEM" TO MENS
+              MOVE "GRAVA-CHECKPOINT" TO W-PARAGRAFO
+              MOVE ST-ERRO-CKPT TO W-STATUS-LOG
+              PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE W-CONTADOR TO CKPT-CONTADOR
+           WRITE CKPT-CONTADOR
+           IF ST-ERRO-CKPT NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO PONTO DE CHECAGEM" TO MENS
+              MOVE "GRAVA-CHECKPOINT" TO W-PARAGRAFO
+              MOVE ST-ERRO-CKPT TO W-STATUS-LOG
+              PERFORM GRAVA-ERRO THRU GRAVA-ERRO-FIM
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           CLOSE ARQCKPT.
+
+       FIM-PROCESSAMENTO.
+      *-------------CARGA COMPLETA: ZERA O CHECKPOINT -------------
+           MOVE ZEROS TO W-CONTADOR
+           PERFORM GRAVA-CHECKPOINT
+           DISPLAY "REGISTROS LIDOS    : " W-LIDOS
+           DISPLAY "PRODUTOS INCLUIDOS : " W-INCLUIDOS
+           DISPLAY "PRODUTOS ALTERADOS : " W-ALTERADOS
+           DISPLAY "PRODUTOS REJEITADOS: " W-REJEITADOS.
+
+      *--------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPRO ARQEXT ARQFOR ARQTIPO ARQHIST ARQERRO.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE HISTORICO DE PRECO/ESTOQUE ]----
+       GRAVA-HISTORICO.
+                IF PRO-ULTIMO-PRECO = W-PRECO-ANTIGO
+                   AND PRO-ESTOQUE = W-ESTOQUE-ANTIGO
+                   GO TO GRAVA-HISTORICO-FIM.
+                ACCEPT W-DATAHORA FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                MOVE PRO-CODIGO TO HIST-CODIGO
+                MOVE W-DATAHORA TO HIST-DATA
+                MOVE W-HORA TO HIST-HORA
+                MOVE W-PRECO-ANTIGO TO HIST-PRECO-ANTIGO
+                MOVE PRO-ULTIMO-PRECO TO HIST-PRECO-NOVO
+                MOVE W-ESTOQUE-ANTIGO TO HIST-ESTOQUE-ANTIGO
+                MOVE PRO-ESTOQUE TO HIST-ESTOQUE-NOVO
+                WRITE REGHIST
+                IF ST-ERRO-HIST NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE PRECOS"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-HISTORICO-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE LOG DE ERROS DE ARQUIVO ]----
+       GRAVA-ERRO.
+                ACCEPT W-DATAHORA FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                MOVE W-DATAHORA TO ERRO-DATA
+                MOVE W-HORA TO ERRO-HORA
+                MOVE W-PARAGRAFO TO ERRO-PARAGRAFO
+                MOVE W-STATUS-LOG TO ERRO-STATUS
+                MOVE PRO-CODIGO TO ERRO-CODPRODUTO
+                MOVE PRO-CODFORNECEDOR TO ERRO-CODFORNECEDOR
+                WRITE REGERRO.
+       GRAVA-ERRO-FIM.
+                EXIT.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
