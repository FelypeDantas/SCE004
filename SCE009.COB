@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE009.
+      *AUTHOR. Felype Dantas Dos Santos.
+      ******************************
+      * RELATORIO DE PRODUTOS COM ESTOQUE ABAIXO DO MINIMO *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELBAIXO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "ARQPRO.DAT".
+           COPY "regpro.cpy".
+      *>*****************************************************************
+       FD RELBAIXO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELBAIXO.LST".
+       01 REL-LINHA               PIC X(100).
+      *>*****************************************************************
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 W-QTDALERTAS     PIC 9(06) VALUE ZEROS.
+       01 W-ESTOQUE-ED     PIC ZZZ.ZZ9.
+       01 W-ESTMIN-ED      PIC ZZZ.ZZ9.
+       01 W-QTDALERTAS-ED  PIC ZZZ.ZZ9.
+
+       01 LINHA-CABECALHO.
+           05 FILLER            PIC X(15) VALUE "SCE009 - RELAT".
+           05 FILLER            PIC X(40)
+              VALUE "ORIO DE PRODUTOS ABAIXO DO ESTOQUE MIN".
+       01 LINHA-COLUNAS.
+           05 FILLER            PIC X(08) VALUE "CODIGO  ".
+           05 FILLER            PIC X(32)
+              VALUE "DESCRICAO                       ".
+           05 FILLER            PIC X(10) VALUE "ESTOQUE   ".
+           05 FILLER            PIC X(14) VALUE "ESTOQUE MINIMO".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0B.
+           OPEN OUTPUT RELBAIXO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO RELATORIO DE ALERTA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO
+              GO TO ROT-FIM.
+
+           MOVE LINHA-CABECALHO TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE LINHA-COLUNAS TO REL-LINHA
+           WRITE REL-LINHA.
+
+      *-------------VARREDURA DO ARQUIVO DE PRODUTOS -------------------
+       LEITURA.
+           MOVE ZEROS TO PRO-CODIGO
+           START ARQPRO KEY IS NOT LESS PRO-CODIGO
+           IF ST-ERRO NOT = "00"
+              GO TO IMPRIME-TOTAL.
+       LEITURA-LOOP.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO IMPRIME-TOTAL.
+           IF PRO-ESTOQUE-MINIMO NOT = ZEROS
+              AND PRO-ESTOQUE NOT > PRO-ESTOQUE-MINIMO
+              PERFORM IMPRIME-ITEM
+              ADD 1 TO W-QTDALERTAS.
+           GO TO LEITURA-LOOP.
+
+       IMPRIME-ITEM.
+           MOVE PRO-ESTOQUE TO W-ESTOQUE-ED
+           MOVE PRO-ESTOQUE-MINIMO TO W-ESTMIN-ED
+           MOVE SPACES TO REL-LINHA
+           STRING PRO-CODIGO     DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  PRO-DESCRICAO  DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  W-ESTOQUE-ED   DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  W-ESTMIN-ED    DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA.
+
+       IMPRIME-TOTAL.
+           MOVE W-QTDALERTAS TO W-QTDALERTAS-ED
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           STRING "TOTAL DE PRODUTOS ABAIXO DO MINIMO : "
+                                        DELIMITED BY SIZE
+                  W-QTDALERTAS-ED       DELIMITED BY SIZE
+                  INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY "RELATORIO GERADO EM RELBAIXO.LST".
+
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPRO RELBAIXO.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
