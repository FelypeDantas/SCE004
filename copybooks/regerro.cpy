@@ -0,0 +1,10 @@
+      *>*****************************************************************
+      *>    LAYOUT DO LOG DE ERROS DE ARQUIVO (ARQERRO)
+      *>*****************************************************************
+       01 REGERRO.
+         03 ERRO-DATA              PIC 9(08).
+         03 ERRO-HORA              PIC 9(08).
+         03 ERRO-PARAGRAFO         PIC X(20).
+         03 ERRO-STATUS            PIC X(02).
+         03 ERRO-CODPRODUTO        PIC 9(06).
+         03 ERRO-CODFORNECEDOR     PIC 9(06).
