@@ -0,0 +1,21 @@
+      *>*****************************************************************
+      *>    LAYOUT DO REGISTRO DE FORNECEDORES (ARQFOR)
+      *>*****************************************************************
+       01 REGFOR.
+          03 CADASTRO.
+            05 FOR-CODIGO            PIC 9(06).
+          03 FOR-TIPOFORNECEDOR      PIC X(01).
+          03 FOR-CPF                 PIC 9(11).
+          03 FOR-CNPJ                PIC 9(14).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
