@@ -0,0 +1,11 @@
+      *>*****************************************************************
+      *>    LAYOUT DO HISTORICO DE PRECO/ESTOQUE DE PRODUTOS (ARQHIST)
+      *>*****************************************************************
+       01 REGHIST.
+         03 HIST-CODIGO            PIC 9(06).
+         03 HIST-DATA              PIC 9(08).
+         03 HIST-HORA              PIC 9(08).
+         03 HIST-PRECO-ANTIGO      PIC 9(06)V99.
+         03 HIST-PRECO-NOVO        PIC 9(06)V99.
+         03 HIST-ESTOQUE-ANTIGO    PIC 9(06).
+         03 HIST-ESTOQUE-NOVO      PIC 9(06).
