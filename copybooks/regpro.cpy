@@ -0,0 +1,14 @@
+      *>*****************************************************************
+      *>    LAYOUT DO REGISTRO DE PRODUTOS (ARQPRO)
+      *>*****************************************************************
+       01 REGPRO.
+         03 CADASTRO.
+           05 PRO-CODIGO            PIC 9(06).
+         03 PRO-DESCRICAO           PIC X(30).
+         03 PRO-UNIDADE             PIC X(02).
+         03 PRO-TPPRODUTO           PIC 9(02).
+         03 PRO-ULTIMO-PRECO        PIC 9(06)V99.
+         03 PRO-DATACOMPRA          PIC 9(08).
+         03 PRO-ESTOQUE             PIC 9(06).
+         03 PRO-CODFORNECEDOR       PIC 9(06).
+         03 PRO-ESTOQUE-MINIMO      PIC 9(06).
