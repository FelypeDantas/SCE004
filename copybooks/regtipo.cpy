@@ -0,0 +1,6 @@
+      *>*****************************************************************
+      *>    LAYOUT DO REGISTRO DE TIPOS DE PRODUTO (ARQTIPO)
+      *>*****************************************************************
+       01 REGTIPO.
+          03 TP-CODIGO          PIC 9(02).
+          03 TP-DESCRICAO       PIC X(30).
